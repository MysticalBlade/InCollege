@@ -19,12 +19,20 @@ FILE-CONTROL.
     SELECT USER-PROFILES ASSIGN TO 'Profiles.dat'
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS PROFILE-FILE-STATUS.
+    *> UPDATED: Connections are now keyed directly by sender/receiver
+    *> username instead of being loaded into a WORKING-STORAGE table.
     SELECT USER-CONNECTIONS ASSIGN TO 'Connections.dat'
-        ORGANIZATION IS LINE SEQUENTIAL
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CONN-REC-KEY
+        ALTERNATE RECORD KEY IS CONN-REC-RECEIVER WITH DUPLICATES
         FILE STATUS IS CONNECTION-FILE-STATUS.
-    *> NEW: Permanent connections file
+    *> UPDATED: Permanent connections file, keyed by username pair
     SELECT PERMANENT-CONNECTIONS ASSIGN TO 'PermanentConnections.dat'
-        ORGANIZATION IS LINE SEQUENTIAL
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PERM-REC-KEY
+        ALTERNATE RECORD KEY IS PERM-REC-USER1 WITH DUPLICATES
         FILE STATUS IS PERM-CONN-FILE-STATUS.
 
     SELECT USER-JOBS ASSIGN TO 'Jobs.dat'
@@ -41,6 +49,26 @@ FILE-CONTROL.
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS MESSAGE-FILE-STATUS.
 
+    *> NEW: Skills catalog (lesson content/links per skill)
+    SELECT USER-SKILLS ASSIGN TO 'Skills.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SKILL-FILE-STATUS.
+
+    *> NEW: Per-user skill completion record
+    SELECT USER-SKILL-PROGRESS ASSIGN TO 'SkillProgress.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SKPR-FILE-STATUS.
+
+    *> NEW: Batch-input checkpoint/restart marker
+    SELECT CHECKPOINT-FILE ASSIGN TO 'Checkpoint.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+    *> NEW: Append-only audit trail of key account/job/connection events
+    SELECT AUDIT-LOG ASSIGN TO 'AuditLog.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-FILE-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD  USER-INPUT.
@@ -56,22 +84,31 @@ FD  USER-ACCOUNTS.
 FD  USER-PROFILES.
 01  PROFILE-REC                PIC X(1500).
 
-*> NEW: Connections file (pending requests)
+*> UPDATED: Connections file (pending requests), indexed by sender/receiver
 FD  USER-CONNECTIONS.
-01  CONNECTION-REC             PIC X(200).
+01  CONNECTION-REC.
+    05  CONN-REC-KEY.
+        10  CONN-REC-SENDER         PIC X(20).
+        10  CONN-REC-RECEIVER       PIC X(20).
 
+*> UPDATED: Permanent connections file, indexed by username pair
 FD  PERMANENT-CONNECTIONS.
-01  PERM-CONNECTION-REC         PIC X(200).
+01  PERM-CONNECTION-REC.
+    05  PERM-REC-KEY.
+        10  PERM-REC-USER1          PIC X(20).
+        10  PERM-REC-USER2          PIC X(20).
 
 FD  USER-JOBS.
 01  JOB-REC.
-    05  JOB-ID        PIC 9(4).
-    05  JOB-TITLE     PIC X(50).
-    05  JOB-DESC      PIC X(200).
-    05  JOB-EMPLOYER  PIC X(50).
-    05  JOB-LOCATION  PIC X(50).
-    05  JOB-SALARY    PIC X(30).
-    05  JOB-POSTER    PIC X(20).
+    05  JOB-ID         PIC 9(4).
+    05  JOB-TITLE      PIC X(50).
+    05  JOB-DESC       PIC X(200).
+    05  JOB-EMPLOYER   PIC X(50).
+    05  JOB-LOCATION   PIC X(50).
+    05  JOB-SALARY     PIC X(30).
+    05  JOB-POSTER     PIC X(20).
+    05  JOB-STATUS     PIC X(10).
+    05  JOB-POST-DATE  PIC X(10).
 
 *> NEW: Applications file
 FD  USER-APPLICATIONS.
@@ -81,18 +118,33 @@ FD  USER-APPLICATIONS.
 FD  USER-MESSAGES.
 01  MESSAGE-REC                   PIC X(300).
 
+*> NEW: Skills catalog file
+FD  USER-SKILLS.
+01  SKILL-REC                     PIC X(200).
+
+*> NEW: Skill progress file
+FD  USER-SKILL-PROGRESS.
+01  SKPR-REC                      PIC X(60).
+
+*> NEW: Checkpoint file
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-REC                PIC X(40).
+
+*> NEW: Audit log file
+FD  AUDIT-LOG.
+01  AUDIT-LINE-OUT                PIC X(120).
+
 WORKING-STORAGE SECTION.
 
 *> =====================
-*> NEW: Permanent Connections structures (for accept/reject)
+*> UPDATED: Permanent connections are read/written directly against
+*> the indexed PermanentConnections.dat file keyed by username pair;
+*> PENDING-REQUEST-SENDER carries the sender across the accept/reject
+*> flow below in place of the old in-memory connection tables.
 *> =====================
-01  MAX-PERMANENT-CONNECTIONS   PIC 99 VALUE 25.
-01  PERMANENT-CONNECTION-TABLE.
-       05  PERMANENT-COUNT         PIC 99 VALUE 0.
-       05  PERMANENT-ENTRY OCCURS 25 TIMES.
-           10  PERM-USER1          PIC X(20).
-           10  PERM-USER2          PIC X(20).
 01  PERM-CONN-FILE-STATUS       PIC XX.
+01  PENDING-REQUEST-SENDER      PIC X(20)  VALUE SPACES.
+01  NETWORK-MATCH-COUNT         PIC 9(3)   VALUE 0.
 01  WS-ACCT-USER                PIC X(20).
 01  WS-ACCT-PASS                PIC X(12).
 01  WS-FILE-STATUS              PIC XX.
@@ -106,17 +158,34 @@ WORKING-STORAGE SECTION.
 01  INPUT-BUFFER               PIC X(200) VALUE SPACES.
 01  MESSAGE-BUFFER             PIC X(200) VALUE SPACES.
 
+*> NEW: Batch-input checkpoint/restart support
+01  CHECKPOINT-FILE-STATUS     PIC XX.
+01  CHECKPOINT-INTERVAL        PIC 9(3)   VALUE 10.
+01  INPUT-LINE-COUNT           PIC 9(7)   VALUE 0.
+01  RESUME-LINE-COUNT          PIC 9(7)   VALUE 0.
+01  CHECKPOINT-SKIP-INDEX      PIC 9(7)   VALUE 0.
+01  CHECKPOINT-USER            PIC X(20)  VALUE SPACES.
+
+*> NEW: Audit log support
+01  AUDIT-FILE-STATUS          PIC XX.
+01  AUDIT-ACTION               PIC X(20)  VALUE SPACES.
+01  AUDIT-TARGET               PIC X(50)  VALUE SPACES.
+01  ADMIN-USERNAME             PIC X(20)  VALUE "admin".
+
 01  CREDENTIALS-VALID          PIC X      VALUE 'N'.
 01  PASSWORD-VALID-FLAG        PIC X      VALUE 'N'.
 
-01  MAXIMUM-ACCOUNTS           PIC 9      VALUE 5.
+*> NOTE: widened from PIC 9 (max 9 accounts, wrapped/truncated past
+*> that) so a pilot group larger than single digits can actually
+*> create accounts.
+01  MAXIMUM-ACCOUNTS           PIC 9(5)   VALUE 1000.
 01  ACCOUNT-INFO.
-    05  ACCOUNT-COUNT          PIC 9      VALUE 0.
-    05  ACCOUNT-ENTRY OCCURS 5 TIMES.
+    05  ACCOUNT-COUNT          PIC 9(5)   VALUE 0.
+    05  ACCOUNT-ENTRY OCCURS 1000 TIMES.
        10  ACCT-USER           PIC X(20).
        10  ACCT-PASS           PIC X(12).
 
-01  LOOP-INDEX                 PIC 99     VALUE 0.
+01  LOOP-INDEX                 PIC 9(5)   VALUE 0.
 01  SKILL-INDEX                PIC 99     VALUE 0.
 
 01  CURRENT-USER               PIC X(20)  VALUE SPACES.
@@ -131,8 +200,31 @@ WORKING-STORAGE SECTION.
 
 01  NORMALIZED-INPUT           PIC X(200) VALUE SPACES.
 
-01  AVAILABLE-SKILLS.
-    05  SKILL-LIST OCCURS 5 TIMES PIC X(40) VALUE SPACES.
+*> =====================
+*> NEW: Skills catalog (in-memory)
+*> =====================
+01  MAX-SKILLS                  PIC 9 VALUE 5.
+01  SKILL-CATALOG.
+    05  SKILL-CAT-COUNT         PIC 9 VALUE 0.
+    05  SKILL-CAT-ENTRY OCCURS 5 TIMES.
+        10  SKILL-CAT-ID        PIC 9.
+        10  SKILL-CAT-NAME      PIC X(40).
+        10  SKILL-CAT-LINK      PIC X(100).
+01  SKILL-FILE-STATUS           PIC XX.
+01  SKILL-SELECTED              PIC 9 VALUE 0.
+
+*> =====================
+*> NEW: Per-user skill completion (in-memory)
+*> =====================
+01  MAX-SKILL-PROGRESS          PIC 9(3) VALUE 100.
+01  SKILL-PROGRESS-TABLE.
+    05  SKPR-COUNT              PIC 9(3) VALUE 0.
+    05  SKPR-ENTRY OCCURS 100 TIMES.
+        10  SKPR-USER           PIC X(20).
+        10  SKPR-SKILL-ID       PIC 9.
+        10  SKPR-COMPLETE       PIC X VALUE 'N'.
+01  SKPR-FILE-STATUS            PIC XX.
+01  SKPR-IDX                    PIC 9(3) VALUE 0.
 
 01  MAX-JOBS        PIC 99 VALUE 25.
 01  JOB-TABLE.
@@ -145,7 +237,14 @@ WORKING-STORAGE SECTION.
         10  J-LOCATION   PIC X(50).
         10  J-SALARY     PIC X(30).
         10  J-POSTER     PIC X(20).
+        *> NEW: posting lifecycle
+        10  J-STATUS     PIC X(10) VALUE "OPEN".
+            88  J-STATUS-OPEN     VALUE "OPEN".
+            88  J-STATUS-FILLED   VALUE "FILLED".
+            88  J-STATUS-EXPIRED  VALUE "EXPIRED".
+        10  J-POST-DATE  PIC X(10).
 01  JOB-FILE-STATUS PIC XX.
+01  MY-POSTING-SELECTED           PIC 9(4) VALUE 0.
 
 *> =====================
 *> NEW: Applications (persistent record of user -> job-id)
@@ -157,8 +256,15 @@ WORKING-STORAGE SECTION.
         10  APP-ID               PIC 9(4).
         10  APP-USER             PIC X(20).
         10  APP-JOBID            PIC 9(4).
+        10  APP-STATUS           PIC X(15) VALUE "SUBMITTED".
+            88  APP-STATUS-SUBMITTED     VALUE "SUBMITTED".
+            88  APP-STATUS-REVIEWED      VALUE "REVIEWED".
+            88  APP-STATUS-INTERVIEWING  VALUE "INTERVIEWING".
+            88  APP-STATUS-REJECTED      VALUE "REJECTED".
+            88  APP-STATUS-HIRED         VALUE "HIRED".
 01  APP-FILE-STATUS              PIC XX.
 01  SELECTED-JOB-ID              PIC 9(4) VALUE 0.
+01  SELECTED-APPLICATION-IDX     PIC 9(4) VALUE 0.
 01  MENU-CHOICE                  PIC X(30).
 01  HAS-APPLIED-FLAG             PIC X VALUE 'N'.
 
@@ -169,24 +275,24 @@ WORKING-STORAGE SECTION.
 01  PROFILE-TABLE.
     05  PROFILE-COUNT          PIC 9 VALUE 0.
     05  PROFILE-ENTRY OCCURS 5 TIMES.
-       10  P-USER              PIC X(20).
-       10  P-FIRST             PIC X(20).
-       10  P-LAST              PIC X(20).
-       10  P-UNIV              PIC X(40).
-       10  P-MAJOR             PIC X(40).
-       10  P-GRAD              PIC X(4).
-       10  P-ABOUT             PIC X(200).
+       10  P-USER              PIC X(20)  VALUE SPACES.
+       10  P-FIRST             PIC X(20)  VALUE SPACES.
+       10  P-LAST              PIC X(20)  VALUE SPACES.
+       10  P-UNIV              PIC X(40)  VALUE SPACES.
+       10  P-MAJOR             PIC X(40)  VALUE SPACES.
+       10  P-GRAD              PIC X(4)   VALUE SPACES.
+       10  P-ABOUT             PIC X(200) VALUE SPACES.
        10  P-EXP-COUNT         PIC 9 VALUE 0.
        10  P-EXP OCCURS 3 TIMES.
-           15  P-EXP-TITLE     PIC X(30).
-           15  P-EXP-COMP      PIC X(30).
-           15  P-EXP-DATES     PIC X(30).
-           15  P-EXP-DESC      PIC X(100).
+           15  P-EXP-TITLE     PIC X(30)  VALUE SPACES.
+           15  P-EXP-COMP      PIC X(30)  VALUE SPACES.
+           15  P-EXP-DATES     PIC X(30)  VALUE SPACES.
+           15  P-EXP-DESC      PIC X(100) VALUE SPACES.
        10  P-EDU-COUNT         PIC 9 VALUE 0.
        10  P-EDU OCCURS 3 TIMES.
-           15  P-EDU-DEG       PIC X(30).
-           15  P-EDU-SCHOOL    PIC X(40).
-           15  P-EDU-YEARS     PIC X(20).
+           15  P-EDU-DEG       PIC X(30)  VALUE SPACES.
+           15  P-EDU-SCHOOL    PIC X(40)  VALUE SPACES.
+           15  P-EDU-YEARS     PIC X(20)  VALUE SPACES.
 
 *> Helpers for serialization/deserialization
 01  SER-LINE                   PIC X(1500).
@@ -216,14 +322,17 @@ WORKING-STORAGE SECTION.
 01  PROFILE-IDX                PIC 9 VALUE 0.
 
 *> =====================
-*> NEW: Connections structures (in-memory)
+*> NEW: People You May Know
+*> =====================
+01  OWN-PROFILE-IDX             PIC 9 VALUE 0.
+01  SUGGESTION-COUNT            PIC 9 VALUE 0.
+01  SUGGESTION-CANDIDATE-FLAG   PIC X VALUE 'N'.
+
+*> =====================
+*> UPDATED: Pending connection requests are read/written directly
+*> against the indexed Connections.dat file keyed by sender/receiver;
+*> see CONN-REC-SENDER/CONN-REC-RECEIVER in the USER-CONNECTIONS FD.
 *> =====================
-01  MAX-CONNECTIONS            PIC 99 VALUE 25.
-01  CONNECTION-TABLE.
-    05  CONNECTION-COUNT       PIC 99 VALUE 0.
-    05  CONNECTION-ENTRY OCCURS 25 TIMES.
-        10  CONN-SENDER        PIC X(20).
-        10  CONN-RECEIVER      PIC X(20).
 
 01  CONNECTION-FILE-STATUS     PIC XX.
 
@@ -238,8 +347,12 @@ WORKING-STORAGE SECTION.
         10  MSG-RECIPIENT       PIC X(20).
         10  MSG-CONTENT         PIC X(200).
         10  MSG-TIMESTAMP       PIC X(20).
+        10  MSG-READ-FLAG       PIC X      VALUE 'N'.
+            88  MSG-IS-READ            VALUE 'Y'.
+            88  MSG-IS-UNREAD          VALUE 'N'.
 
 01  MESSAGE-FILE-STATUS         PIC XX.
+01  UNREAD-MESSAGE-COUNT        PIC 9(3) VALUE 0.
 01  RECIPIENT-USERNAME          PIC X(20).
 01  MESSAGE-CONTENT-INPUT       PIC X(200).
 01  IS-CONNECTED-FLAG           PIC X VALUE 'N'.
@@ -255,6 +368,7 @@ PROCEDURE DIVISION.
 100-INITIALIZE-PROGRAM.
     OPEN OUTPUT PROGRAM-OUTPUT.
     OPEN INPUT  USER-INPUT.
+    PERFORM 605-RESTORE-CHECKPOINT.
 
     OPEN INPUT USER-ACCOUNTS.
     IF ACCOUNT-FILE-STATUS = "00"
@@ -264,6 +378,7 @@ PROCEDURE DIVISION.
             END-READ
 
             IF ACCOUNT-LINE-OUT NOT = SPACES
+              AND ACCOUNT-COUNT < MAXIMUM-ACCOUNTS
                 MOVE SPACES TO WS-ACCT-USER WS-ACCT-PASS
                 UNSTRING ACCOUNT-LINE-OUT DELIMITED BY "|"
                     INTO WS-ACCT-USER
@@ -278,15 +393,12 @@ PROCEDURE DIVISION.
         CLOSE USER-ACCOUNTS
     END-IF.
 
-    MOVE "Skill 1" TO SKILL-LIST(1).
-    MOVE "Skill 2" TO SKILL-LIST(2).
-    MOVE "Skill 3" TO SKILL-LIST(3).
-    MOVE "Skill 4" TO SKILL-LIST(4).
-    MOVE "Skill 5" TO SKILL-LIST(5).
+    PERFORM 553-LOAD-SKILLS-CATALOG.
+    PERFORM 556-LOAD-SKILL-PROGRESS.
 
     PERFORM 860-LOAD-PROFILES.
-    PERFORM 950-LOAD-CONNECTIONS.
-    PERFORM 975-LOAD-PERMANENT-CONNECTIONS.
+    PERFORM 951-OPEN-CONNECTIONS-FILE.
+    PERFORM 976-OPEN-PERMANENT-CONNECTIONS-FILE.
     PERFORM 934-LOAD-JOBS.
     PERFORM 940-LOAD-APPLICATIONS.
     PERFORM 590-LOAD-MESSAGES.
@@ -346,8 +458,29 @@ PROCEDURE DIVISION.
 
     PERFORM 800-VERIFY-CREDENTIALS
     IF CREDENTIALS-VALID = 'Y'
+        MOVE FUNCTION TRIM(INPUT-USERNAME) TO CURRENT-USER
         MOVE "You have successfully logged in." TO MESSAGE-BUFFER
         PERFORM 700-DISPLAY-MESSAGE
+
+        MOVE "LOGIN" TO AUDIT-ACTION
+        MOVE FUNCTION TRIM(INPUT-USERNAME) TO AUDIT-TARGET
+        PERFORM 607-WRITE-AUDIT-LOG-ENTRY
+
+        MOVE 0 TO UNREAD-MESSAGE-COUNT
+        PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > MESSAGE-COUNT
+            IF FUNCTION TRIM(MSG-RECIPIENT(LOOP-INDEX)) = FUNCTION TRIM(CURRENT-USER)
+               AND MSG-IS-UNREAD(LOOP-INDEX)
+                ADD 1 TO UNREAD-MESSAGE-COUNT
+            END-IF
+        END-PERFORM
+        MOVE SPACES TO MESSAGE-BUFFER
+        STRING "You have "                       DELIMITED BY SIZE
+               UNREAD-MESSAGE-COUNT               DELIMITED BY SIZE
+               " unread messages."                DELIMITED BY SIZE
+            INTO MESSAGE-BUFFER
+        END-STRING
+        PERFORM 700-DISPLAY-MESSAGE
+
         MOVE SPACES TO MESSAGE-BUFFER
         STRING "Welcome, "                      DELIMITED BY SIZE
                FUNCTION TRIM(INPUT-USERNAME)    DELIMITED BY SIZE
@@ -355,7 +488,6 @@ PROCEDURE DIVISION.
             INTO MESSAGE-BUFFER
         END-STRING
         PERFORM 700-DISPLAY-MESSAGE
-        MOVE FUNCTION TRIM(INPUT-USERNAME) TO CURRENT-USER
         PERFORM 500-POST-LOGIN-OPERATIONS
     ELSE
         MOVE "Incorrect username/password, please try again"
@@ -424,8 +556,14 @@ PROCEDURE DIVISION.
     ADD 1 TO ACCOUNT-COUNT
     MOVE INPUT-USERNAME TO ACCT-USER(ACCOUNT-COUNT)
     MOVE INPUT-PASSWORD TO ACCT-PASS(ACCOUNT-COUNT)
+    PERFORM 865-SAVE-ACCOUNTS
     MOVE "Account created successfully." TO MESSAGE-BUFFER
-    PERFORM 700-DISPLAY-MESSAGE.
+    PERFORM 700-DISPLAY-MESSAGE
+
+    MOVE FUNCTION TRIM(INPUT-USERNAME) TO CURRENT-USER
+    MOVE "CREATE_ACCOUNT" TO AUDIT-ACTION
+    MOVE FUNCTION TRIM(INPUT-USERNAME) TO AUDIT-TARGET
+    PERFORM 607-WRITE-AUDIT-LOG-ENTRY.
 
 500-POST-LOGIN-OPERATIONS.
     PERFORM UNTIL NO-MORE-DATA
@@ -445,7 +583,11 @@ PROCEDURE DIVISION.
         PERFORM 700-DISPLAY-MESSAGE
         MOVE "8. Messages" TO MESSAGE-BUFFER
         PERFORM 700-DISPLAY-MESSAGE
-        MOVE "9. Exit" TO MESSAGE-BUFFER
+        MOVE "9. Admin: View Audit Log" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "10. People You May Know" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "11. Exit" TO MESSAGE-BUFFER
         PERFORM 700-DISPLAY-MESSAGE
         MOVE "Enter your choice:" TO MESSAGE-BUFFER
         PERFORM 700-DISPLAY-MESSAGE
@@ -494,6 +636,15 @@ PROCEDURE DIVISION.
                PERFORM 585-MESSAGES-MENU
 
            WHEN NORMALIZED-INPUT = "9"
+             OR NORMALIZED-INPUT = "ADMIN: VIEW AUDIT LOG"
+             OR NORMALIZED-INPUT = "VIEW AUDIT LOG"
+               PERFORM 608-VIEW-AUDIT-LOG
+
+           WHEN NORMALIZED-INPUT = "10"
+             OR NORMALIZED-INPUT = "PEOPLE YOU MAY KNOW"
+               PERFORM 905-PEOPLE-YOU-MAY-KNOW
+
+           WHEN NORMALIZED-INPUT = "11"
              OR NORMALIZED-INPUT = "EXIT"
                EXIT PARAGRAPH
 
@@ -504,7 +655,7 @@ PROCEDURE DIVISION.
     END-PERFORM.
 
 570-SEARCH-AND-DISPLAY-PROFILE.
-    MOVE "Enter the full name of the person you are looking for:" TO MESSAGE-BUFFER
+    MOVE "Enter the full name, university, or major to search for:" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
     PERFORM 600-GET-USER-INPUT
     IF NO-MORE-DATA EXIT PARAGRAPH END-IF
@@ -516,6 +667,7 @@ PROCEDURE DIVISION.
         MOVE SPACES TO INPUT-BUFFER
         *> Build full name from stored profile
         MOVE SPACES TO MESSAGE-BUFFER
+        MOVE SPACES TO SER-LINE
         STRING FUNCTION TRIM(P-FIRST(LOOP-INDEX)) DELIMITED BY SIZE
                " " DELIMITED BY SIZE
                FUNCTION TRIM(P-LAST(LOOP-INDEX)) DELIMITED BY SIZE
@@ -528,12 +680,87 @@ PROCEDURE DIVISION.
         END-IF
     END-PERFORM
 
-    IF PROFILE-IDX = 0
-        MOVE "No one by that name could be found." TO MESSAGE-BUFFER
+    IF PROFILE-IDX NOT = 0
+        PERFORM 571-DISPLAY-PROFILE-DETAIL
+        EXIT PARAGRAPH
+    END-IF
+
+    *> No exact name match - fall back to a university/major search
+    PERFORM 572-SEARCH-BY-UNIV-OR-MAJOR.
+
+*> =====================
+*> NEW: Search by university or major, numbered result list
+*> =====================
+572-SEARCH-BY-UNIV-OR-MAJOR.
+    MOVE 0 TO SUBI
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > PROFILE-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(P-UNIV(LOOP-INDEX))) =
+           FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-USERNAME))
+           OR FUNCTION UPPER-CASE(FUNCTION TRIM(P-MAJOR(LOOP-INDEX))) =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-USERNAME))
+            ADD 1 TO SUBI
+        END-IF
+    END-PERFORM
+
+    IF SUBI = 0
+        MOVE "No one by that name, university, or major could be found." TO MESSAGE-BUFFER
         PERFORM 700-DISPLAY-MESSAGE
         EXIT PARAGRAPH
     END-IF
 
+    MOVE "--- Matching Profiles ---" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > PROFILE-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(P-UNIV(LOOP-INDEX))) =
+           FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-USERNAME))
+           OR FUNCTION UPPER-CASE(FUNCTION TRIM(P-MAJOR(LOOP-INDEX))) =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-USERNAME))
+            MOVE SPACES TO MESSAGE-BUFFER
+            STRING LOOP-INDEX DELIMITED BY SIZE
+                   ". " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-FIRST(LOOP-INDEX)) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-LAST(LOOP-INDEX)) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-UNIV(LOOP-INDEX)) DELIMITED BY SIZE
+                   " / " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-MAJOR(LOOP-INDEX)) DELIMITED BY SIZE
+              INTO MESSAGE-BUFFER
+            END-STRING
+            PERFORM 700-DISPLAY-MESSAGE
+        END-IF
+    END-PERFORM
+
+    MOVE "-----------------------------" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "Enter a number to view that profile, or 0 to go back:" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    PERFORM 600-GET-USER-INPUT
+    IF NO-MORE-DATA EXIT PARAGRAPH END-IF
+    MOVE FUNCTION TRIM(INPUT-BUFFER) TO MENU-CHOICE
+    IF FUNCTION TRIM(MENU-CHOICE) = "0"
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 0 TO PROFILE-IDX
+    IF FUNCTION TRIM(MENU-CHOICE) IS NUMERIC
+        MOVE FUNCTION NUMVAL(FUNCTION TRIM(MENU-CHOICE)) TO PROFILE-IDX
+    END-IF
+
+    IF PROFILE-IDX < 1 OR PROFILE-IDX > PROFILE-COUNT
+        MOVE "Invalid selection." TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM 571-DISPLAY-PROFILE-DETAIL.
+
+*> =====================
+*> Show one full profile and offer to connect
+*> =====================
+571-DISPLAY-PROFILE-DETAIL.
     MOVE "--- Found User Profile ---" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
 
@@ -645,6 +872,17 @@ PROCEDURE DIVISION.
         PERFORM 700-DISPLAY-MESSAGE
     END-IF
 
+    MOVE FUNCTION TRIM(P-USER(PROFILE-IDX)) TO TOK-USER
+    PERFORM 559-BUILD-COMPLETED-SKILLS-LINE
+    IF FUNCTION TRIM(SER-LINE) NOT = SPACES
+        MOVE SPACES TO MESSAGE-BUFFER
+        STRING "Completed Skills: " DELIMITED BY SIZE
+               FUNCTION TRIM(SER-LINE) DELIMITED BY SIZE
+          INTO MESSAGE-BUFFER
+        END-STRING
+        PERFORM 700-DISPLAY-MESSAGE
+    END-IF
+
     MOVE "--------------------" TO MESSAGE-BUFFER
     MOVE "Send connection request to this user? (Y/N)" TO MESSAGE-BUFFER
 PERFORM 700-DISPLAY-MESSAGE
@@ -669,44 +907,46 @@ END-IF.
 *> UPDATED: View pending connection requests with accept/reject
 *> =====================
 920-VIEW-PENDING-REQUESTS.
-    MOVE 0 TO LOOP-INDEX
-    MOVE 0 TO SUBI
     MOVE "--- Pending Connection Requests ---" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
 
-    *> First, count how many pending requests exist
+    *> Pending requests addressed to the current user are found with
+    *> a keyed START/READ NEXT scan on the receiver alternate key,
+    *> rather than a full table scan.
     MOVE 0 TO SUBI
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
-      UNTIL LOOP-INDEX > CONNECTION-COUNT
-        IF FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-RECEIVER(LOOP-INDEX))) =
-           FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
-            ADD 1 TO SUBI
-        END-IF
-    END-PERFORM
+    MOVE FUNCTION TRIM(CURRENT-USER) TO CONN-REC-RECEIVER
+    START USER-CONNECTIONS KEY IS >= CONN-REC-RECEIVER
+        INVALID KEY MOVE "10" TO CONNECTION-FILE-STATUS
+    END-START
 
-    IF SUBI = 0
-        MOVE "You have no pending connection requests." TO MESSAGE-BUFFER
-        PERFORM 700-DISPLAY-MESSAGE
-        EXIT PARAGRAPH
-    END-IF
+    IF CONNECTION-FILE-STATUS = "00"
+        PERFORM FOREVER
+            READ USER-CONNECTIONS NEXT RECORD
+                AT END EXIT PERFORM
+            END-READ
+            IF FUNCTION TRIM(CONN-REC-RECEIVER) NOT = FUNCTION TRIM(CURRENT-USER)
+                EXIT PERFORM
+            END-IF
+
+            ADD 1 TO SUBI
+            MOVE FUNCTION TRIM(CONN-REC-SENDER) TO PENDING-REQUEST-SENDER
 
-    *> Process each pending request
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
-      UNTIL LOOP-INDEX > CONNECTION-COUNT
-        IF FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-RECEIVER(LOOP-INDEX))) =
-           FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
             MOVE SPACES TO MESSAGE-BUFFER
             STRING "Request from: " DELIMITED BY SIZE
-                   FUNCTION TRIM(CONN-SENDER(LOOP-INDEX)) DELIMITED BY SIZE
+                   FUNCTION TRIM(PENDING-REQUEST-SENDER) DELIMITED BY SIZE
               INTO MESSAGE-BUFFER
             END-STRING
             PERFORM 700-DISPLAY-MESSAGE
 
-            *> Store the request index for processing
-            MOVE LOOP-INDEX TO PROFILE-IDX
             PERFORM 925-PROCESS-SINGLE-REQUEST
-        END-IF
-    END-PERFORM
+        END-PERFORM
+    END-IF
+
+    IF SUBI = 0
+        MOVE "You have no pending connection requests." TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
 
     MOVE "--------------------" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE.
@@ -721,7 +961,7 @@ END-IF.
     PERFORM 700-DISPLAY-MESSAGE
     MOVE SPACES TO MESSAGE-BUFFER
     STRING "Enter your choice for " DELIMITED BY SIZE
-           FUNCTION TRIM(CONN-SENDER(PROFILE-IDX)) DELIMITED BY SIZE
+           FUNCTION TRIM(PENDING-REQUEST-SENDER) DELIMITED BY SIZE
            ":" DELIMITED BY SIZE
       INTO MESSAGE-BUFFER
     END-STRING
@@ -745,81 +985,208 @@ END-IF.
     END-EVALUATE.
 
 *> =====================
-*> NEW: Accept connection request
+*> UPDATED: Accept connection request - writes both directions
+*> directly to the indexed permanent-connections file
 *> =====================
 926-ACCEPT-CONNECTION-REQUEST.
-    *> Add to permanent connections (both directions)
-    IF PERMANENT-COUNT < MAX-PERMANENT-CONNECTIONS
-        ADD 1 TO PERMANENT-COUNT
-        MOVE FUNCTION TRIM(CONN-SENDER(PROFILE-IDX))
-          TO PERM-USER1(PERMANENT-COUNT)
-        MOVE FUNCTION TRIM(CURRENT-USER)
-          TO PERM-USER2(PERMANENT-COUNT)
-
-        *> Also add reverse connection
-        IF PERMANENT-COUNT < MAX-PERMANENT-CONNECTIONS
-            ADD 1 TO PERMANENT-COUNT
-            MOVE FUNCTION TRIM(CURRENT-USER)
-              TO PERM-USER1(PERMANENT-COUNT)
-            MOVE FUNCTION TRIM(CONN-SENDER(PROFILE-IDX))
-              TO PERM-USER2(PERMANENT-COUNT)
-        END-IF
+    MOVE FUNCTION TRIM(PENDING-REQUEST-SENDER) TO PERM-REC-USER1
+    MOVE FUNCTION TRIM(CURRENT-USER) TO PERM-REC-USER2
+    WRITE PERM-CONNECTION-REC
+    IF PERM-CONN-FILE-STATUS NOT = "00"
+        DISPLAY "Error saving permanent connection: " PERM-CONN-FILE-STATUS
+    END-IF
 
-        *> Remove from pending requests
-        PERFORM 928-REMOVE-PENDING-REQUEST
+    *> Also add the reverse connection
+    MOVE FUNCTION TRIM(CURRENT-USER) TO PERM-REC-USER1
+    MOVE FUNCTION TRIM(PENDING-REQUEST-SENDER) TO PERM-REC-USER2
+    WRITE PERM-CONNECTION-REC
+    IF PERM-CONN-FILE-STATUS NOT = "00"
+        DISPLAY "Error saving permanent connection: " PERM-CONN-FILE-STATUS
+    END-IF
 
-        MOVE SPACES TO MESSAGE-BUFFER
-        STRING "Connection request from " DELIMITED BY SIZE
-               FUNCTION TRIM(CONN-SENDER(PROFILE-IDX)) DELIMITED BY SIZE
-               " accepted!" DELIMITED BY SIZE
-          INTO MESSAGE-BUFFER
-        END-STRING
-        PERFORM 700-DISPLAY-MESSAGE
+    *> Remove from pending requests
+    PERFORM 928-REMOVE-PENDING-REQUEST
 
-        *> Save changes
-        PERFORM 970-SAVE-PERMANENT-CONNECTIONS
-        PERFORM 960-SAVE-CONNECTIONS
-    ELSE
-        MOVE "Cannot accept: connection limit reached." TO MESSAGE-BUFFER
-        PERFORM 700-DISPLAY-MESSAGE
-    END-IF.
+    MOVE SPACES TO MESSAGE-BUFFER
+    STRING "Connection request from " DELIMITED BY SIZE
+           FUNCTION TRIM(PENDING-REQUEST-SENDER) DELIMITED BY SIZE
+           " accepted!" DELIMITED BY SIZE
+      INTO MESSAGE-BUFFER
+    END-STRING
+    PERFORM 700-DISPLAY-MESSAGE
+
+    MOVE "ACCEPT_CONNECTION" TO AUDIT-ACTION
+    MOVE FUNCTION TRIM(PENDING-REQUEST-SENDER) TO AUDIT-TARGET
+    PERFORM 607-WRITE-AUDIT-LOG-ENTRY.
 
 *> =====================
 *> NEW: Reject connection request
 *> =====================
 927-REJECT-CONNECTION-REQUEST.
+    MOVE FUNCTION TRIM(PENDING-REQUEST-SENDER) TO AUDIT-TARGET
     PERFORM 928-REMOVE-PENDING-REQUEST
     MOVE SPACES TO MESSAGE-BUFFER
     STRING "Connection request from " DELIMITED BY SIZE
-           FUNCTION TRIM(CONN-SENDER(PROFILE-IDX)) DELIMITED BY SIZE
+           FUNCTION TRIM(AUDIT-TARGET) DELIMITED BY SIZE
            " rejected." DELIMITED BY SIZE
       INTO MESSAGE-BUFFER
     END-STRING
     PERFORM 700-DISPLAY-MESSAGE
-    PERFORM 960-SAVE-CONNECTIONS.
+
+    MOVE "REJECT_CONNECTION" TO AUDIT-ACTION
+    PERFORM 607-WRITE-AUDIT-LOG-ENTRY.
 
 *> =====================
-*> NEW: Remove pending request from table
+*> UPDATED: Remove pending request - deletes the record the
+*> 920-VIEW-PENDING-REQUESTS scan is currently positioned on
 *> =====================
 928-REMOVE-PENDING-REQUEST.
-    *> Shift all subsequent entries up
-    IF PROFILE-IDX < CONNECTION-COUNT
-        PERFORM VARYING LOOP-INDEX FROM PROFILE-IDX BY 1
-          UNTIL LOOP-INDEX >= CONNECTION-COUNT
-            MOVE CONN-SENDER(LOOP-INDEX + 1)
-              TO CONN-SENDER(LOOP-INDEX)
-            MOVE CONN-RECEIVER(LOOP-INDEX + 1)
-              TO CONN-RECEIVER(LOOP-INDEX)
-        END-PERFORM
-    END-IF
-    SUBTRACT 1 FROM CONNECTION-COUNT.
+    DELETE USER-CONNECTIONS RECORD
+    IF CONNECTION-FILE-STATUS NOT = "00"
+        DISPLAY "Error removing pending connection request: "
+                CONNECTION-FILE-STATUS
+    END-IF.
+
 *> =====================
-*> NEW: Process individual connection request
+*> NEW: People You May Know - other profiles sharing the current
+*> user's university or major, minus anyone already a permanent
+*> connection or a party to a pending request.  Shown as a numbered
+*> list like 572-SEARCH-BY-UNIV-OR-MAJOR; picking one leads into
+*> 571-DISPLAY-PROFILE-DETAIL, which already offers to send a
+*> connection request via 910-SEND-CONNECTION-REQUESTS.
 *> =====================
+905-PEOPLE-YOU-MAY-KNOW.
+    MOVE "--- People You May Know ---" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    MOVE 0 TO OWN-PROFILE-IDX
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > PROFILE-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(P-USER(LOOP-INDEX))) =
+           FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+            MOVE LOOP-INDEX TO OWN-PROFILE-IDX
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    IF OWN-PROFILE-IDX = 0
+        MOVE "Create your profile first so we can find people you may know."
+          TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    *> First pass: count eligible suggestions
+    MOVE 0 TO SUGGESTION-COUNT
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > PROFILE-COUNT
+        PERFORM 906-CHECK-SUGGESTION-CANDIDATE
+        IF SUGGESTION-CANDIDATE-FLAG = 'Y'
+            ADD 1 TO SUGGESTION-COUNT
+        END-IF
+    END-PERFORM
+
+    IF SUGGESTION-COUNT = 0
+        MOVE "No suggestions right now - check back later." TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "-----------------------------" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    *> Second pass: list each eligible suggestion
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > PROFILE-COUNT
+        PERFORM 906-CHECK-SUGGESTION-CANDIDATE
+        IF SUGGESTION-CANDIDATE-FLAG = 'Y'
+            MOVE SPACES TO MESSAGE-BUFFER
+            STRING LOOP-INDEX DELIMITED BY SIZE
+                   ". " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-FIRST(LOOP-INDEX)) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-LAST(LOOP-INDEX)) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-UNIV(LOOP-INDEX)) DELIMITED BY SIZE
+                   " / " DELIMITED BY SIZE
+                   FUNCTION TRIM(P-MAJOR(LOOP-INDEX)) DELIMITED BY SIZE
+              INTO MESSAGE-BUFFER
+            END-STRING
+            PERFORM 700-DISPLAY-MESSAGE
+        END-IF
+    END-PERFORM
+
+    MOVE "-----------------------------" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "Enter a number to view that profile, or 0 to go back:" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    PERFORM 600-GET-USER-INPUT
+    IF NO-MORE-DATA EXIT PARAGRAPH END-IF
+    MOVE FUNCTION TRIM(INPUT-BUFFER) TO MENU-CHOICE
+    IF FUNCTION TRIM(MENU-CHOICE) = "0"
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 0 TO PROFILE-IDX
+    IF FUNCTION TRIM(MENU-CHOICE) IS NUMERIC
+        MOVE FUNCTION NUMVAL(FUNCTION TRIM(MENU-CHOICE)) TO PROFILE-IDX
+    END-IF
+
+    IF PROFILE-IDX < 1 OR PROFILE-IDX > PROFILE-COUNT
+        MOVE "Invalid selection." TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM 571-DISPLAY-PROFILE-DETAIL.
 
 *> =====================
-*> NEW: Accept connection request
+*> NEW: Set SUGGESTION-CANDIDATE-FLAG for LOOP-INDEX's profile -
+*> shares university or major with the current user's profile, is
+*> not the current user, is not already a permanent connection, and
+*> has no pending request in either direction.
 *> =====================
+906-CHECK-SUGGESTION-CANDIDATE.
+    MOVE 'N' TO SUGGESTION-CANDIDATE-FLAG
+
+    IF LOOP-INDEX = OWN-PROFILE-IDX
+        EXIT PARAGRAPH
+    END-IF
+
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(P-UNIV(LOOP-INDEX))) NOT =
+       FUNCTION UPPER-CASE(FUNCTION TRIM(P-UNIV(OWN-PROFILE-IDX)))
+      AND FUNCTION UPPER-CASE(FUNCTION TRIM(P-MAJOR(LOOP-INDEX))) NOT =
+          FUNCTION UPPER-CASE(FUNCTION TRIM(P-MAJOR(OWN-PROFILE-IDX)))
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE FUNCTION TRIM(CURRENT-USER) TO PERM-REC-USER1
+    MOVE FUNCTION TRIM(P-USER(LOOP-INDEX)) TO PERM-REC-USER2
+    READ PERMANENT-CONNECTIONS KEY IS PERM-REC-KEY
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            EXIT PARAGRAPH
+    END-READ
+
+    MOVE FUNCTION TRIM(CURRENT-USER) TO CONN-REC-SENDER
+    MOVE FUNCTION TRIM(P-USER(LOOP-INDEX)) TO CONN-REC-RECEIVER
+    READ USER-CONNECTIONS KEY IS CONN-REC-KEY
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            EXIT PARAGRAPH
+    END-READ
+
+    MOVE FUNCTION TRIM(P-USER(LOOP-INDEX)) TO CONN-REC-SENDER
+    MOVE FUNCTION TRIM(CURRENT-USER) TO CONN-REC-RECEIVER
+    READ USER-CONNECTIONS KEY IS CONN-REC-KEY
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            EXIT PARAGRAPH
+    END-READ
+
+    MOVE 'Y' TO SUGGESTION-CANDIDATE-FLAG.
+
 910-SEND-CONNECTION-REQUESTS.
     *> Check for self-request
     IF FUNCTION TRIM(CURRENT-USER) = FUNCTION TRIM(P-USER(PROFILE-IDX))
@@ -828,49 +1195,53 @@ END-IF.
         EXIT PARAGRAPH
     END-IF
 
-    *> Check if already connected in permanent connections
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > PERMANENT-COUNT
-        IF (FUNCTION TRIM(PERM-USER1(LOOP-INDEX)) = FUNCTION TRIM(CURRENT-USER) AND
-            FUNCTION TRIM(PERM-USER2(LOOP-INDEX)) = FUNCTION TRIM(P-USER(PROFILE-IDX)))
-        OR
-           (FUNCTION TRIM(PERM-USER1(LOOP-INDEX)) = FUNCTION TRIM(P-USER(PROFILE-IDX)) AND
-            FUNCTION TRIM(PERM-USER2(LOOP-INDEX)) = FUNCTION TRIM(CURRENT-USER))
+    *> Check if already connected in permanent connections.  Every
+    *> acceptance stores both directions, so one direct keyed read
+    *> is enough to tell whether the pair is already connected.
+    MOVE FUNCTION TRIM(CURRENT-USER) TO PERM-REC-USER1
+    MOVE FUNCTION TRIM(P-USER(PROFILE-IDX)) TO PERM-REC-USER2
+    READ PERMANENT-CONNECTIONS KEY IS PERM-REC-KEY
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
             MOVE "You are already connected with this user." TO MESSAGE-BUFFER
             PERFORM 700-DISPLAY-MESSAGE
             EXIT PARAGRAPH
-        END-IF
-    END-PERFORM
+    END-READ
 
-    *> Check for existing pending request
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > CONNECTION-COUNT
-        *> Case 1: You already sent a request to them
-        IF FUNCTION TRIM(CONN-SENDER(LOOP-INDEX)) = FUNCTION TRIM(CURRENT-USER) AND
-           FUNCTION TRIM(CONN-RECEIVER(LOOP-INDEX)) = FUNCTION TRIM(P-USER(PROFILE-IDX))
-                MOVE "You have already sent a connection request to this user." TO MESSAGE-BUFFER
-                PERFORM 700-DISPLAY-MESSAGE
-                EXIT PARAGRAPH
-        END-IF
-        *> Case 2: They already sent a request to you
-        IF FUNCTION TRIM(CONN-SENDER(LOOP-INDEX)) = FUNCTION TRIM(P-USER(PROFILE-IDX)) AND
-           FUNCTION TRIM(CONN-RECEIVER(LOOP-INDEX)) = FUNCTION TRIM(CURRENT-USER)
-                MOVE "This user has already sent you a connection request." TO MESSAGE-BUFFER
-                PERFORM 700-DISPLAY-MESSAGE
-                EXIT PARAGRAPH
-        END-IF
-    END-PERFORM
+    *> Check for an existing pending request in either direction.
+    MOVE FUNCTION TRIM(CURRENT-USER) TO CONN-REC-SENDER
+    MOVE FUNCTION TRIM(P-USER(PROFILE-IDX)) TO CONN-REC-RECEIVER
+    READ USER-CONNECTIONS KEY IS CONN-REC-KEY
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE "You have already sent a connection request to this user." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+            EXIT PARAGRAPH
+    END-READ
+
+    MOVE FUNCTION TRIM(P-USER(PROFILE-IDX)) TO CONN-REC-SENDER
+    MOVE FUNCTION TRIM(CURRENT-USER) TO CONN-REC-RECEIVER
+    READ USER-CONNECTIONS KEY IS CONN-REC-KEY
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE "This user has already sent you a connection request." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+            EXIT PARAGRAPH
+    END-READ
 
     *> If we get here, no request exists. Add a new one.
-    IF CONNECTION-COUNT < MAX-CONNECTIONS
-        ADD 1 TO CONNECTION-COUNT
-        MOVE FUNCTION TRIM(CURRENT-USER) TO CONN-SENDER(CONNECTION-COUNT)
-        MOVE FUNCTION TRIM(P-USER(PROFILE-IDX)) TO CONN-RECEIVER(CONNECTION-COUNT)
+    MOVE FUNCTION TRIM(CURRENT-USER) TO CONN-REC-SENDER
+    MOVE FUNCTION TRIM(P-USER(PROFILE-IDX)) TO CONN-REC-RECEIVER
+    WRITE CONNECTION-REC
+    IF CONNECTION-FILE-STATUS = "00"
         MOVE "Connection request sent!" TO MESSAGE-BUFFER
-        PERFORM 700-DISPLAY-MESSAGE
-        PERFORM 960-SAVE-CONNECTIONS
     ELSE
-        MOVE "Cannot send request: connection request limit reached." TO MESSAGE-BUFFER
-        PERFORM 700-DISPLAY-MESSAGE
-    END-IF.
+        MOVE "Cannot send request: unable to write connection record." TO MESSAGE-BUFFER
+    END-IF
+    PERFORM 700-DISPLAY-MESSAGE.
 
 550-SKILLS-MODULE.
     PERFORM UNTIL NO-MORE-DATA
@@ -878,10 +1249,25 @@ END-IF.
         MOVE "Learn a New Skill:" TO MESSAGE-BUFFER
         PERFORM 700-DISPLAY-MESSAGE
 
-        *> Display Skill 1 through Skill 5
+        *> Display the catalog, marking anything the user already finished
         PERFORM VARYING SKILL-INDEX FROM 1 BY 1
-          UNTIL SKILL-INDEX > 5
-            MOVE SKILL-LIST(SKILL-INDEX) TO MESSAGE-BUFFER
+          UNTIL SKILL-INDEX > SKILL-CAT-COUNT
+            PERFORM 558-FIND-SKILL-PROGRESS-INDEX
+            MOVE SPACES TO MESSAGE-BUFFER
+            IF SKPR-IDX > 0 AND SKPR-COMPLETE(SKPR-IDX) = 'Y'
+                STRING SKILL-CAT-ID(SKILL-INDEX) DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                       FUNCTION TRIM(SKILL-CAT-NAME(SKILL-INDEX)) DELIMITED BY SIZE
+                       " [Completed]" DELIMITED BY SIZE
+                  INTO MESSAGE-BUFFER
+                END-STRING
+            ELSE
+                STRING SKILL-CAT-ID(SKILL-INDEX) DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                       FUNCTION TRIM(SKILL-CAT-NAME(SKILL-INDEX)) DELIMITED BY SIZE
+                  INTO MESSAGE-BUFFER
+                END-STRING
+            END-IF
             PERFORM 700-DISPLAY-MESSAGE
         END-PERFORM
 
@@ -902,27 +1288,279 @@ END-IF.
            OR NORMALIZED-INPUT = "0"
             EXIT PARAGRAPH
         ELSE
-            MOVE 0 TO LOOP-INDEX
-            IF NORMALIZED-INPUT >= "1" AND NORMALIZED-INPUT <= "5"
-                MOVE FUNCTION NUMVAL(NORMALIZED-INPUT) TO LOOP-INDEX
+            MOVE 0 TO SKILL-SELECTED
+            IF NORMALIZED-INPUT >= "1" AND NORMALIZED-INPUT <= "9"
+                MOVE FUNCTION NUMVAL(NORMALIZED-INPUT) TO SKILL-SELECTED
             ELSE
                 PERFORM VARYING SKILL-INDEX FROM 1 BY 1
-                  UNTIL SKILL-INDEX > 5
+                  UNTIL SKILL-INDEX > SKILL-CAT-COUNT
                    IF NORMALIZED-INPUT = FUNCTION UPPER-CASE(
-                      FUNCTION TRIM(SKILL-LIST(SKILL-INDEX)))
-                      MOVE SKILL-INDEX TO LOOP-INDEX
+                      FUNCTION TRIM(SKILL-CAT-NAME(SKILL-INDEX)))
+                      MOVE SKILL-CAT-ID(SKILL-INDEX) TO SKILL-SELECTED
                       EXIT PERFORM
                    END-IF
                 END-PERFORM
             END-IF
 
-            IF LOOP-INDEX >= 1 AND LOOP-INDEX <= 5
-                MOVE "This skill is under construction." TO MESSAGE-BUFFER
+            MOVE 0 TO SKILL-INDEX
+            PERFORM VARYING LOOP-INDEX FROM 1 BY 1
+              UNTIL LOOP-INDEX > SKILL-CAT-COUNT
+                IF SKILL-CAT-ID(LOOP-INDEX) = SKILL-SELECTED
+                    MOVE LOOP-INDEX TO SKILL-INDEX
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            IF SKILL-INDEX > 0
+                PERFORM 551-SHOW-SKILL-DETAIL
+            ELSE
+                MOVE "Invalid option. Please try again." TO MESSAGE-BUFFER
                 PERFORM 700-DISPLAY-MESSAGE
             END-IF
         END-IF
     END-PERFORM.
 
+*> =====================
+*> NEW: Show a single skill's lesson content and offer Mark Complete
+*> =====================
+551-SHOW-SKILL-DETAIL.
+    MOVE SPACES TO MESSAGE-BUFFER
+    STRING "--- " DELIMITED BY SIZE
+           FUNCTION TRIM(SKILL-CAT-NAME(SKILL-INDEX)) DELIMITED BY SIZE
+           " ---" DELIMITED BY SIZE
+      INTO MESSAGE-BUFFER
+    END-STRING
+    PERFORM 700-DISPLAY-MESSAGE
+
+    MOVE SPACES TO MESSAGE-BUFFER
+    STRING "Lesson: " DELIMITED BY SIZE
+           FUNCTION TRIM(SKILL-CAT-LINK(SKILL-INDEX)) DELIMITED BY SIZE
+      INTO MESSAGE-BUFFER
+    END-STRING
+    PERFORM 700-DISPLAY-MESSAGE
+
+    MOVE "1. Mark Complete" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "2. Go Back" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "Enter your choice:" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    PERFORM 600-GET-USER-INPUT
+    IF NO-MORE-DATA EXIT PARAGRAPH END-IF
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-BUFFER)) TO NORMALIZED-INPUT
+
+    IF NORMALIZED-INPUT = "1" OR NORMALIZED-INPUT = "MARK COMPLETE"
+        PERFORM 552-MARK-SKILL-COMPLETE
+    END-IF.
+
+*> =====================
+*> NEW: Record that CURRENT-USER finished the selected skill
+*> =====================
+552-MARK-SKILL-COMPLETE.
+    PERFORM 558-FIND-SKILL-PROGRESS-INDEX
+    IF SKPR-IDX = 0
+        IF SKPR-COUNT < MAX-SKILL-PROGRESS
+            ADD 1 TO SKPR-COUNT
+            MOVE SKPR-COUNT TO SKPR-IDX
+            MOVE FUNCTION TRIM(CURRENT-USER) TO SKPR-USER(SKPR-IDX)
+            MOVE SKILL-CAT-ID(SKILL-INDEX) TO SKPR-SKILL-ID(SKPR-IDX)
+        ELSE
+            MOVE "Unable to record progress at this time." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+            EXIT PARAGRAPH
+        END-IF
+    END-IF
+    MOVE 'Y' TO SKPR-COMPLETE(SKPR-IDX)
+    PERFORM 557-SAVE-SKILL-PROGRESS
+
+    MOVE SPACES TO MESSAGE-BUFFER
+    STRING FUNCTION TRIM(SKILL-CAT-NAME(SKILL-INDEX)) DELIMITED BY SIZE
+           " marked complete!" DELIMITED BY SIZE
+      INTO MESSAGE-BUFFER
+    END-STRING
+    PERFORM 700-DISPLAY-MESSAGE.
+
+*> =====================
+*> NEW: Load skills catalog (seed it on first run)
+*> =====================
+553-LOAD-SKILLS-CATALOG.
+    OPEN INPUT USER-SKILLS
+    IF SKILL-FILE-STATUS = "35"
+        CLOSE USER-SKILLS
+        PERFORM 554-SEED-SKILLS-CATALOG
+        PERFORM 555-SAVE-SKILLS-CATALOG
+        EXIT PARAGRAPH
+    END-IF
+
+    IF SKILL-FILE-STATUS NOT = "00"
+        DISPLAY "Error loading skills catalog: " SKILL-FILE-STATUS
+        CLOSE USER-SKILLS
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 0 TO SKILL-CAT-COUNT
+    PERFORM FOREVER
+        READ USER-SKILLS AT END EXIT PERFORM END-READ
+        IF FUNCTION TRIM(SKILL-REC) NOT = SPACES
+          AND SKILL-CAT-COUNT < MAX-SKILLS
+            ADD 1 TO SKILL-CAT-COUNT
+            UNSTRING SKILL-REC DELIMITED BY "|"
+                INTO SKILL-CAT-ID(SKILL-CAT-COUNT)
+                     SKILL-CAT-NAME(SKILL-CAT-COUNT)
+                     SKILL-CAT-LINK(SKILL-CAT-COUNT)
+            END-UNSTRING
+        END-IF
+    END-PERFORM
+    CLOSE USER-SKILLS.
+
+*> =====================
+*> NEW: Seed the default skills catalog content
+*> =====================
+554-SEED-SKILLS-CATALOG.
+    MOVE 5 TO SKILL-CAT-COUNT
+    MOVE 1 TO SKILL-CAT-ID(1)
+    MOVE "Resume Writing" TO SKILL-CAT-NAME(1)
+    MOVE "https://incollege.example.edu/lessons/resume-writing"
+      TO SKILL-CAT-LINK(1)
+    MOVE 2 TO SKILL-CAT-ID(2)
+    MOVE "Interview Preparation" TO SKILL-CAT-NAME(2)
+    MOVE "https://incollege.example.edu/lessons/interview-prep"
+      TO SKILL-CAT-LINK(2)
+    MOVE 3 TO SKILL-CAT-ID(3)
+    MOVE "Networking 101" TO SKILL-CAT-NAME(3)
+    MOVE "https://incollege.example.edu/lessons/networking-101"
+      TO SKILL-CAT-LINK(3)
+    MOVE 4 TO SKILL-CAT-ID(4)
+    MOVE "Using LinkedIn Effectively" TO SKILL-CAT-NAME(4)
+    MOVE "https://incollege.example.edu/lessons/linkedin-basics"
+      TO SKILL-CAT-LINK(4)
+    MOVE 5 TO SKILL-CAT-ID(5)
+    MOVE "Excel Basics" TO SKILL-CAT-NAME(5)
+    MOVE "https://incollege.example.edu/lessons/excel-basics"
+      TO SKILL-CAT-LINK(5).
+
+*> =====================
+*> NEW: Save the skills catalog
+*> =====================
+555-SAVE-SKILLS-CATALOG.
+    OPEN OUTPUT USER-SKILLS
+    IF SKILL-FILE-STATUS NOT = "00"
+        DISPLAY "Error saving skills catalog: " SKILL-FILE-STATUS
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > SKILL-CAT-COUNT
+        MOVE SPACES TO SKILL-REC
+        STRING SKILL-CAT-ID(LOOP-INDEX) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(SKILL-CAT-NAME(LOOP-INDEX)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(SKILL-CAT-LINK(LOOP-INDEX)) DELIMITED BY SIZE
+          INTO SKILL-REC
+        END-STRING
+        WRITE SKILL-REC
+    END-PERFORM
+    CLOSE USER-SKILLS.
+
+*> =====================
+*> NEW: Load per-user skill completion records
+*> =====================
+556-LOAD-SKILL-PROGRESS.
+    OPEN INPUT USER-SKILL-PROGRESS
+    IF SKPR-FILE-STATUS = "35"
+        CLOSE USER-SKILL-PROGRESS
+        EXIT PARAGRAPH
+    END-IF
+
+    IF SKPR-FILE-STATUS NOT = "00"
+        DISPLAY "Error loading skill progress: " SKPR-FILE-STATUS
+        CLOSE USER-SKILL-PROGRESS
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 0 TO SKPR-COUNT
+    PERFORM FOREVER
+        READ USER-SKILL-PROGRESS AT END EXIT PERFORM END-READ
+        IF FUNCTION TRIM(SKPR-REC) NOT = SPACES
+          AND SKPR-COUNT < MAX-SKILL-PROGRESS
+            ADD 1 TO SKPR-COUNT
+            UNSTRING SKPR-REC DELIMITED BY "|"
+                INTO SKPR-USER(SKPR-COUNT)
+                     SKPR-SKILL-ID(SKPR-COUNT)
+                     SKPR-COMPLETE(SKPR-COUNT)
+            END-UNSTRING
+        END-IF
+    END-PERFORM
+    CLOSE USER-SKILL-PROGRESS.
+
+*> =====================
+*> NEW: Save per-user skill completion records
+*> =====================
+557-SAVE-SKILL-PROGRESS.
+    OPEN OUTPUT USER-SKILL-PROGRESS
+    IF SKPR-FILE-STATUS NOT = "00"
+        DISPLAY "Error saving skill progress: " SKPR-FILE-STATUS
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > SKPR-COUNT
+        MOVE SPACES TO SKPR-REC
+        STRING FUNCTION TRIM(SKPR-USER(LOOP-INDEX)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               SKPR-SKILL-ID(LOOP-INDEX) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               SKPR-COMPLETE(LOOP-INDEX) DELIMITED BY SIZE
+          INTO SKPR-REC
+        END-STRING
+        WRITE SKPR-REC
+    END-PERFORM
+    CLOSE USER-SKILL-PROGRESS.
+
+*> =====================
+*> NEW: Find CURRENT-USER's progress row for the selected skill
+*> =====================
+558-FIND-SKILL-PROGRESS-INDEX.
+    MOVE 0 TO SKPR-IDX
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > SKPR-COUNT
+        IF FUNCTION TRIM(SKPR-USER(LOOP-INDEX)) = FUNCTION TRIM(CURRENT-USER)
+          AND SKPR-SKILL-ID(LOOP-INDEX) = SKILL-CAT-ID(SKILL-INDEX)
+            MOVE LOOP-INDEX TO SKPR-IDX
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+*> =====================
+*> NEW: Build "Completed Skills:" line for a given username, used by
+*> profile view and search results
+*> =====================
+559-BUILD-COMPLETED-SKILLS-LINE.
+    MOVE SPACES TO SER-LINE
+    MOVE 0 TO SUBI
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > SKPR-COUNT
+        IF FUNCTION TRIM(SKPR-USER(LOOP-INDEX)) = FUNCTION TRIM(TOK-USER)
+          AND SKPR-COMPLETE(LOOP-INDEX) = 'Y'
+            PERFORM VARYING SKILL-INDEX FROM 1 BY 1
+              UNTIL SKILL-INDEX > SKILL-CAT-COUNT
+                IF SKILL-CAT-ID(SKILL-INDEX) = SKPR-SKILL-ID(LOOP-INDEX)
+                    IF SUBI > 0
+                        STRING FUNCTION TRIM(SER-LINE) DELIMITED BY SIZE
+                               ", " DELIMITED BY SIZE
+                               FUNCTION TRIM(SKILL-CAT-NAME(SKILL-INDEX))
+                                 DELIMITED BY SIZE
+                          INTO SER-LINE
+                        END-STRING
+                    ELSE
+                        MOVE FUNCTION TRIM(SKILL-CAT-NAME(SKILL-INDEX))
+                          TO SER-LINE
+                    END-IF
+                    ADD 1 TO SUBI
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+        END-IF
+    END-PERFORM.
+
 *> =====================
 *> NEW: Profile creation / editing
 *> =====================
@@ -1221,6 +1859,17 @@ END-IF.
         END-PERFORM
     END-IF
 
+    MOVE FUNCTION TRIM(P-USER(PROFILE-IDX)) TO TOK-USER
+    PERFORM 559-BUILD-COMPLETED-SKILLS-LINE
+    IF FUNCTION TRIM(SER-LINE) NOT = SPACES
+        MOVE SPACES TO MESSAGE-BUFFER
+        STRING "Completed Skills: " DELIMITED BY SIZE
+               FUNCTION TRIM(SER-LINE) DELIMITED BY SIZE
+          INTO MESSAGE-BUFFER
+        END-STRING
+        PERFORM 700-DISPLAY-MESSAGE
+    END-IF
+
     MOVE "--------------------" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE.
 
@@ -1230,8 +1879,106 @@ END-IF.
             SET NO-MORE-DATA TO TRUE
         NOT AT END
             MOVE FUNCTION TRIM(INPUT-LINE) TO INPUT-BUFFER
+            ADD 1 TO INPUT-LINE-COUNT
+            IF FUNCTION MOD(INPUT-LINE-COUNT, CHECKPOINT-INTERVAL) = 0
+                PERFORM 606-WRITE-CHECKPOINT
+            END-IF
     END-READ.
 
+*> =====================
+*> NEW: Batch-input checkpoint/restart support
+*> =====================
+605-RESTORE-CHECKPOINT.
+    MOVE 0 TO RESUME-LINE-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END
+                UNSTRING CHECKPOINT-REC DELIMITED BY "|"
+                    INTO RESUME-LINE-COUNT
+                         CHECKPOINT-USER
+                END-UNSTRING
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        *> No checkpoint on disk yet (status "35") - start from line 1
+        CONTINUE
+    END-IF
+
+    *> Fast-forward past input already processed by a prior, interrupted run
+    IF RESUME-LINE-COUNT > 0
+        MOVE RESUME-LINE-COUNT TO INPUT-LINE-COUNT
+        PERFORM VARYING CHECKPOINT-SKIP-INDEX FROM 1 BY 1
+          UNTIL CHECKPOINT-SKIP-INDEX > RESUME-LINE-COUNT
+            READ USER-INPUT
+                AT END EXIT PERFORM
+            END-READ
+        END-PERFORM
+    END-IF.
+
+606-WRITE-CHECKPOINT.
+    MOVE SPACES TO CHECKPOINT-REC
+    STRING INPUT-LINE-COUNT DELIMITED BY SIZE
+           "|" DELIMITED BY SIZE
+           FUNCTION TRIM(CURRENT-USER) DELIMITED BY SIZE
+      INTO CHECKPOINT-REC
+    END-STRING
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-REC
+    CLOSE CHECKPOINT-FILE.
+
+*> NEW: Append-only audit trail.  Caller sets AUDIT-ACTION and
+*> AUDIT-TARGET, then PERFORMs this paragraph; the entry is attributed
+*> to CURRENT-USER and stamped with the current date/time.
+607-WRITE-AUDIT-LOG-ENTRY.
+    OPEN EXTEND AUDIT-LOG
+    IF AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+
+    MOVE SPACES TO AUDIT-LINE-OUT
+    STRING FUNCTION TRIM(CURRENT-USER)     DELIMITED BY SIZE
+           "|"                             DELIMITED BY SIZE
+           FUNCTION TRIM(AUDIT-ACTION)     DELIMITED BY SIZE
+           "|"                             DELIMITED BY SIZE
+           FUNCTION TRIM(AUDIT-TARGET)     DELIMITED BY SIZE
+           "|"                             DELIMITED BY SIZE
+           FUNCTION CURRENT-DATE(1:20)     DELIMITED BY SIZE
+      INTO AUDIT-LINE-OUT
+    END-STRING
+    WRITE AUDIT-LINE-OUT
+    CLOSE AUDIT-LOG.
+
+*> NEW: Admin report - dump the audit trail to the screen/output.
+*> Restricted to the designated admin account.
+608-VIEW-AUDIT-LOG.
+    IF FUNCTION TRIM(CURRENT-USER) NOT = FUNCTION TRIM(ADMIN-USERNAME)
+        MOVE "Access denied." TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    OPEN INPUT AUDIT-LOG
+    IF AUDIT-FILE-STATUS = "35"
+        MOVE "No audit log entries yet." TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "--- Audit Log ---" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    PERFORM FOREVER
+        READ AUDIT-LOG
+            AT END EXIT PERFORM
+        END-READ
+        MOVE FUNCTION TRIM(AUDIT-LINE-OUT) TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+    END-PERFORM
+    CLOSE AUDIT-LOG
+    MOVE "-----------------" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE.
+
 700-DISPLAY-MESSAGE.
     MOVE SPACES TO OUTPUT-LINE
     MOVE FUNCTION TRIM(MESSAGE-BUFFER) TO OUTPUT-LINE
@@ -1347,6 +2094,24 @@ END-IF.
 
     CLOSE USER-PROFILES.
 
+*> UPDATED: Accounts are now saved right after creation (matching every
+*> other file's incremental-save convention) instead of only at a clean
+*> 900-TERMINATE-PROGRAM shutdown, so a new account survives a crash or
+*> kill even if it lands on a checkpointed input line.
+865-SAVE-ACCOUNTS.
+    OPEN OUTPUT USER-ACCOUNTS
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
+      UNTIL LOOP-INDEX > ACCOUNT-COUNT
+        MOVE SPACES TO ACCOUNT-LINE-OUT
+        STRING FUNCTION TRIM(ACCT-USER(LOOP-INDEX)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(ACCT-PASS(LOOP-INDEX)) DELIMITED BY SIZE
+            INTO ACCOUNT-LINE-OUT
+        END-STRING
+        WRITE ACCOUNT-LINE-OUT
+    END-PERFORM
+    CLOSE USER-ACCOUNTS.
+
 870-SAVE-PROFILES.
     OPEN OUTPUT USER-PROFILES
 
@@ -1364,22 +2129,11 @@ END-IF.
 
     CLOSE USER-PROFILES.
 900-TERMINATE-PROGRAM.
-    OPEN OUTPUT USER-ACCOUNTS.
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
-      UNTIL LOOP-INDEX > ACCOUNT-COUNT
-        MOVE SPACES TO ACCOUNT-LINE-OUT
-        STRING FUNCTION TRIM(ACCT-USER(LOOP-INDEX)) DELIMITED BY SIZE
-               "|" DELIMITED BY SIZE
-               FUNCTION TRIM(ACCT-PASS(LOOP-INDEX)) DELIMITED BY SIZE
-            INTO ACCOUNT-LINE-OUT
-        END-STRING
-        WRITE ACCOUNT-LINE-OUT
-    END-PERFORM.
-    CLOSE USER-ACCOUNTS.
+    PERFORM 865-SAVE-ACCOUNTS.
 
     PERFORM 870-SAVE-PROFILES.
-    PERFORM 960-SAVE-CONNECTIONS.
-    PERFORM 970-SAVE-PERMANENT-CONNECTIONS.
+    CLOSE USER-CONNECTIONS.
+    CLOSE PERMANENT-CONNECTIONS.
     PERFORM 945-SAVE-APPLICATIONS.
 
     MOVE "--- END_OF_PROGRAM_EXECUTION ---" TO MESSAGE-BUFFER.
@@ -1528,161 +2282,69 @@ END-IF.
     END-STRING.
 
 *> =====================
-*> 950 - LOAD CONNECTIONS
+*> UPDATED: Open the indexed connections file for random access.
+*> Connections.dat is kept open for the life of the run instead of
+*> being loaded into a table at startup and rewritten at shutdown.
 *> =====================
-950-LOAD-CONNECTIONS.
-    OPEN INPUT USER-CONNECTIONS
-
+951-OPEN-CONNECTIONS-FILE.
+    OPEN I-O USER-CONNECTIONS
     IF CONNECTION-FILE-STATUS = "35"
-        MOVE 0 TO CONNECTION-COUNT
+        OPEN OUTPUT USER-CONNECTIONS
         CLOSE USER-CONNECTIONS
-        EXIT PARAGRAPH
+        OPEN I-O USER-CONNECTIONS
     END-IF
 
-    IF CONNECTION-FILE-STATUS NOT = "00"
-        DISPLAY "ERROR: Unable to open Connections.dat (status " CONNECTION-FILE-STATUS ")"
-        CLOSE USER-CONNECTIONS
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE 0 TO CONNECTION-COUNT
-    PERFORM FOREVER
-        READ USER-CONNECTIONS
-            AT END EXIT PERFORM
-        END-READ
-        IF FUNCTION TRIM(CONNECTION-REC) NOT = SPACES
-            ADD 1 TO CONNECTION-COUNT
-            UNSTRING CONNECTION-REC DELIMITED BY "|"
-                INTO CONN-SENDER(CONNECTION-COUNT)
-                     CONN-RECEIVER(CONNECTION-COUNT)
-            END-UNSTRING
-        END-IF
-    END-PERFORM
-
-    CLOSE USER-CONNECTIONS.
-
-
-*> =====================
-*> 960 - SAVE CONNECTIONS
-*> =====================
-960-SAVE-CONNECTIONS.
-    OPEN OUTPUT USER-CONNECTIONS
-
-    IF CONNECTION-FILE-STATUS NOT = "00"
-        DISPLAY "ERROR: Could not open Connections.dat for OUTPUT (status "
-                 CONNECTION-FILE-STATUS ")"
-        EXIT PARAGRAPH
-    END-IF
-
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
-        UNTIL LOOP-INDEX > CONNECTION-COUNT
-        MOVE SPACES TO CONNECTION-REC
-        STRING FUNCTION TRIM(CONN-SENDER(LOOP-INDEX)) DELIMITED BY SIZE
-               "|" DELIMITED BY SIZE
-               FUNCTION TRIM(CONN-RECEIVER(LOOP-INDEX)) DELIMITED BY SIZE
-          INTO CONNECTION-REC
-        END-STRING
-        WRITE CONNECTION-REC
-    END-PERFORM
-
-    CLOSE USER-CONNECTIONS.
-
-*> =====================
-*> NEW: Save permanent connections
-*> =====================
-970-SAVE-PERMANENT-CONNECTIONS.
-    OPEN OUTPUT PERMANENT-CONNECTIONS
-    IF PERM-CONN-FILE-STATUS NOT = "00"
-        DISPLAY "Error saving permanent connections: "
-                PERM-CONN-FILE-STATUS
-        EXIT PARAGRAPH
-    END-IF
-
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
-        UNTIL LOOP-INDEX > PERMANENT-COUNT
-        MOVE SPACES TO PERM-CONNECTION-REC
-        STRING FUNCTION TRIM(PERM-USER1(LOOP-INDEX)) DELIMITED BY SIZE
-               "|" DELIMITED BY SIZE
-               FUNCTION TRIM(PERM-USER2(LOOP-INDEX)) DELIMITED BY SIZE
-          INTO PERM-CONNECTION-REC
-        END-STRING
-        WRITE PERM-CONNECTION-REC
-    END-PERFORM
-
-    CLOSE PERMANENT-CONNECTIONS.
+    IF CONNECTION-FILE-STATUS NOT = "00"
+        DISPLAY "ERROR: Unable to open Connections.dat (status "
+                CONNECTION-FILE-STATUS ")"
+    END-IF.
 
 *> =====================
-*> NEW: Load permanent connections at startup
+*> UPDATED: Open the indexed permanent-connections file for random
+*> access, kept open for the life of the run.
 *> =====================
-975-LOAD-PERMANENT-CONNECTIONS.
-    OPEN INPUT PERMANENT-CONNECTIONS
+976-OPEN-PERMANENT-CONNECTIONS-FILE.
+    OPEN I-O PERMANENT-CONNECTIONS
     IF PERM-CONN-FILE-STATUS = "35"
-        *> File doesn't exist yet, that's OK
+        OPEN OUTPUT PERMANENT-CONNECTIONS
         CLOSE PERMANENT-CONNECTIONS
-        EXIT PARAGRAPH
+        OPEN I-O PERMANENT-CONNECTIONS
     END-IF
 
     IF PERM-CONN-FILE-STATUS NOT = "00"
-        DISPLAY "Error loading permanent connections: "
-                PERM-CONN-FILE-STATUS
-        CLOSE PERMANENT-CONNECTIONS
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE 0 TO PERMANENT-COUNT
-    PERFORM FOREVER
-        READ PERMANENT-CONNECTIONS
-            AT END EXIT PERFORM
-        END-READ
-        IF FUNCTION TRIM(PERM-CONNECTION-REC) NOT = SPACES
-            ADD 1 TO PERMANENT-COUNT
-            UNSTRING PERM-CONNECTION-REC DELIMITED BY "|"
-                INTO PERM-USER1(PERMANENT-COUNT)
-                     PERM-USER2(PERMANENT-COUNT)
-            END-UNSTRING
-        END-IF
-    END-PERFORM
-
-    CLOSE PERMANENT-CONNECTIONS.
+        DISPLAY "ERROR: Unable to open PermanentConnections.dat (status "
+                PERM-CONN-FILE-STATUS ")"
+    END-IF.
 
 *> =====================
-*> UPDATED: View My Network functionality to match sample format
-*> =====================
-*> =====================
-*> UPDATED: View My Network functionality to match sample format
+*> UPDATED: View My Network - scans the permanent-connections file
+*> by the PERM-REC-USER1 alternate key instead of a table scan.
 *> =====================
 580-VIEW-MY-NETWORK.
     MOVE "--- Your Network ---" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
 
-    MOVE 0 TO LOOP-INDEX
-    MOVE 0 TO SUBI
+    MOVE 0 TO NETWORK-MATCH-COUNT
+    MOVE FUNCTION TRIM(CURRENT-USER) TO PERM-REC-USER1
+    START PERMANENT-CONNECTIONS KEY IS >= PERM-REC-USER1
+        INVALID KEY MOVE "10" TO PERM-CONN-FILE-STATUS
+    END-START
 
-    *> Count connections for current user
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
-      UNTIL LOOP-INDEX > PERMANENT-COUNT
-        IF FUNCTION UPPER-CASE(FUNCTION TRIM(PERM-USER1(LOOP-INDEX))) =
-           FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
-            ADD 1 TO SUBI
-        END-IF
-    END-PERFORM
+    IF PERM-CONN-FILE-STATUS = "00"
+        PERFORM FOREVER
+            READ PERMANENT-CONNECTIONS NEXT RECORD
+                AT END EXIT PERFORM
+            END-READ
+            IF FUNCTION TRIM(PERM-REC-USER1) NOT = FUNCTION TRIM(CURRENT-USER)
+                EXIT PERFORM
+            END-IF
 
-    IF SUBI = 0
-        MOVE "You have no connections in your network yet."
-          TO MESSAGE-BUFFER
-        PERFORM 700-DISPLAY-MESSAGE
-        EXIT PARAGRAPH
-    END-IF
+            ADD 1 TO NETWORK-MATCH-COUNT
 
-    *> Display all connections in the exact sample format
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1
-      UNTIL LOOP-INDEX > PERMANENT-COUNT
-        IF FUNCTION UPPER-CASE(FUNCTION TRIM(PERM-USER1(LOOP-INDEX))) =
-           FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
             *> Find profile info for this connection
             MOVE 0 TO PROFILE-IDX
             PERFORM VARYING SUBI FROM 1 BY 1 UNTIL SUBI > PROFILE-COUNT
-                IF FUNCTION TRIM(PERM-USER2(LOOP-INDEX)) =
+                IF FUNCTION TRIM(PERM-REC-USER2) =
                    FUNCTION TRIM(P-USER(SUBI))
                     MOVE SUBI TO PROFILE-IDX
                     EXIT PERFORM
@@ -1694,7 +2356,7 @@ END-IF.
             IF PROFILE-IDX > 0
                 *> If profile exists, show username, university and major
                 STRING "Connected with: " DELIMITED BY SIZE
-                       FUNCTION TRIM(PERM-USER2(LOOP-INDEX)) DELIMITED BY SIZE
+                       FUNCTION TRIM(PERM-REC-USER2) DELIMITED BY SIZE
                        " (University: " DELIMITED BY SIZE
                        FUNCTION TRIM(P-UNIV(PROFILE-IDX)) DELIMITED BY SIZE
                        ", Major: " DELIMITED BY SIZE
@@ -1705,14 +2367,21 @@ END-IF.
             ELSE
                 *> If no profile, just show username
                 STRING "Connected with: " DELIMITED BY SIZE
-                       FUNCTION TRIM(PERM-USER2(LOOP-INDEX)) DELIMITED BY SIZE
+                       FUNCTION TRIM(PERM-REC-USER2) DELIMITED BY SIZE
                   INTO MESSAGE-BUFFER
                 END-STRING
             END-IF
 
             PERFORM 700-DISPLAY-MESSAGE
-        END-IF
-    END-PERFORM
+        END-PERFORM
+    END-IF
+
+    IF NETWORK-MATCH-COUNT = 0
+        MOVE "You have no connections in your network yet."
+          TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
 
     MOVE "--------------------" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE.
@@ -1730,7 +2399,9 @@ END-IF.
     PERFORM 700-DISPLAY-MESSAGE
     MOVE "3. View My Applications" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
-    MOVE "4. Back to Main Menu" TO MESSAGE-BUFFER
+    MOVE "4. My Postings" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "5. Back to Main Menu" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
     MOVE "Enter your choice:" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
@@ -1746,7 +2417,9 @@ END-IF.
             PERFORM 932-BROWSE-JOBS
         WHEN NORMALIZED-INPUT = "3" OR NORMALIZED-INPUT = "VIEW MY APPLICATIONS"
             PERFORM 937-VIEW-MY-APPLICATIONS
-        WHEN NORMALIZED-INPUT = "4" OR NORMALIZED-INPUT = "BACK"
+        WHEN NORMALIZED-INPUT = "4" OR NORMALIZED-INPUT = "MY POSTINGS"
+            PERFORM 939-MY-JOB-POSTINGS
+        WHEN NORMALIZED-INPUT = "5" OR NORMALIZED-INPUT = "BACK"
             EXIT PARAGRAPH
         WHEN OTHER
             MOVE "Invalid option." TO MESSAGE-BUFFER
@@ -1763,6 +2436,8 @@ END-IF.
     ADD 1 TO JOB-COUNT
     MOVE JOB-COUNT TO J-ID(JOB-COUNT)
     MOVE FUNCTION TRIM(CURRENT-USER) TO J-POSTER(JOB-COUNT)
+    SET J-STATUS-OPEN(JOB-COUNT) TO TRUE
+    MOVE FUNCTION CURRENT-DATE(1:8) TO J-POST-DATE(JOB-COUNT)
 
     MOVE "--- Post a New Job/Internship ---" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
@@ -1852,6 +2527,10 @@ END-IF.
     *> All validations passed, save the job
     PERFORM 933-SAVE-JOBS
 
+    MOVE "POST_JOB" TO AUDIT-ACTION
+    MOVE FUNCTION TRIM(J-TITLE(JOB-COUNT)) TO AUDIT-TARGET
+    PERFORM 607-WRITE-AUDIT-LOG-ENTRY
+
     MOVE "Job posted successfully!" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE
 
@@ -1880,18 +2559,20 @@ END-IF.
         PERFORM 700-DISPLAY-MESSAGE
 
         PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > JOB-COUNT
-            MOVE SPACES TO MESSAGE-BUFFER
-            STRING LOOP-INDEX DELIMITED BY SIZE
-                   ". " DELIMITED BY SIZE
-                   FUNCTION TRIM(J-TITLE(LOOP-INDEX)) DELIMITED BY SIZE
-                   " at " DELIMITED BY SIZE
-                   FUNCTION TRIM(J-EMPLOYER(LOOP-INDEX)) DELIMITED BY SIZE
-                   " (" DELIMITED BY SIZE
-                   FUNCTION TRIM(J-LOCATION(LOOP-INDEX)) DELIMITED BY SIZE
-                   ")" DELIMITED BY SIZE
-              INTO MESSAGE-BUFFER
-            END-STRING
-            PERFORM 700-DISPLAY-MESSAGE
+            IF J-STATUS-OPEN(LOOP-INDEX)
+                MOVE SPACES TO MESSAGE-BUFFER
+                STRING LOOP-INDEX DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                       FUNCTION TRIM(J-TITLE(LOOP-INDEX)) DELIMITED BY SIZE
+                       " at " DELIMITED BY SIZE
+                       FUNCTION TRIM(J-EMPLOYER(LOOP-INDEX)) DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       FUNCTION TRIM(J-LOCATION(LOOP-INDEX)) DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                  INTO MESSAGE-BUFFER
+                END-STRING
+                PERFORM 700-DISPLAY-MESSAGE
+            END-IF
         END-PERFORM
 
         MOVE "-----------------------------" TO MESSAGE-BUFFER
@@ -1915,6 +2596,12 @@ END-IF.
                 MOVE "Invalid job number." TO MESSAGE-BUFFER
                 PERFORM 700-DISPLAY-MESSAGE
                 MOVE 'N' TO PASSWORD-VALID-FLAG
+            ELSE
+                IF NOT J-STATUS-OPEN(SELECTED-JOB-ID)
+                    MOVE "That listing is no longer available." TO MESSAGE-BUFFER
+                    PERFORM 700-DISPLAY-MESSAGE
+                    MOVE 'N' TO PASSWORD-VALID-FLAG
+                END-IF
             END-IF
         ELSE
             MOVE "Invalid selection." TO MESSAGE-BUFFER
@@ -2011,6 +2698,7 @@ END-IF.
     MOVE APPLICATION-COUNT TO APP-ID(APPLICATION-COUNT)
     MOVE FUNCTION TRIM(CURRENT-USER) TO APP-USER(APPLICATION-COUNT)
     MOVE SELECTED-JOB-ID TO APP-JOBID(APPLICATION-COUNT)
+    SET APP-STATUS-SUBMITTED(APPLICATION-COUNT) TO TRUE
 
     PERFORM 945-SAVE-APPLICATIONS
 
@@ -2082,6 +2770,13 @@ END-IF.
                 END-STRING
                 PERFORM 700-DISPLAY-MESSAGE
 
+                MOVE SPACES TO MESSAGE-BUFFER
+                STRING "Status: " DELIMITED BY SIZE
+                       FUNCTION TRIM(APP-STATUS(LOOP-INDEX)) DELIMITED BY SIZE
+                  INTO MESSAGE-BUFFER
+                END-STRING
+                PERFORM 700-DISPLAY-MESSAGE
+
                 MOVE "---" TO MESSAGE-BUFFER
                 PERFORM 700-DISPLAY-MESSAGE
             END-IF
@@ -2106,6 +2801,271 @@ END-IF.
     MOVE "------------------------------" TO MESSAGE-BUFFER
     PERFORM 700-DISPLAY-MESSAGE.
 
+*> =====================
+*> REPORT: My Postings (poster-only close/reopen/delete)
+*> =====================
+939-MY-JOB-POSTINGS.
+    MOVE 0 TO SUBI
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > JOB-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(J-POSTER(LOOP-INDEX))) =
+           FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+            ADD 1 TO SUBI
+        END-IF
+    END-PERFORM
+
+    IF SUBI = 0
+        MOVE "--- My Job Postings ---" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "(You have not posted any jobs yet.)" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "-----------------------------" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL NO-MORE-DATA
+        MOVE "--- My Job Postings ---" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+
+        PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > JOB-COUNT
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(J-POSTER(LOOP-INDEX))) =
+               FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                MOVE SPACES TO MESSAGE-BUFFER
+                STRING LOOP-INDEX DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                       FUNCTION TRIM(J-TITLE(LOOP-INDEX)) DELIMITED BY SIZE
+                       " [" DELIMITED BY SIZE
+                       FUNCTION TRIM(J-STATUS(LOOP-INDEX)) DELIMITED BY SIZE
+                       "]" DELIMITED BY SIZE
+                  INTO MESSAGE-BUFFER
+                END-STRING
+                PERFORM 700-DISPLAY-MESSAGE
+            END-IF
+        END-PERFORM
+
+        MOVE "-----------------------------" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "Enter posting number to manage, or 0 to go back:" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+
+        PERFORM 600-GET-USER-INPUT
+        IF NO-MORE-DATA EXIT PARAGRAPH END-IF
+
+        MOVE FUNCTION TRIM(INPUT-BUFFER) TO MENU-CHOICE
+        IF FUNCTION TRIM(MENU-CHOICE) = "0"
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE 'Y' TO PASSWORD-VALID-FLAG
+        IF FUNCTION TRIM(MENU-CHOICE) IS NUMERIC
+            MOVE FUNCTION NUMVAL(FUNCTION TRIM(MENU-CHOICE)) TO MY-POSTING-SELECTED
+            IF MY-POSTING-SELECTED < 1 OR MY-POSTING-SELECTED > JOB-COUNT
+                MOVE "Invalid posting number." TO MESSAGE-BUFFER
+                PERFORM 700-DISPLAY-MESSAGE
+                MOVE 'N' TO PASSWORD-VALID-FLAG
+            ELSE
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(J-POSTER(MY-POSTING-SELECTED))) NOT =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                    MOVE "That posting is not yours to manage." TO MESSAGE-BUFFER
+                    PERFORM 700-DISPLAY-MESSAGE
+                    MOVE 'N' TO PASSWORD-VALID-FLAG
+                END-IF
+            END-IF
+        ELSE
+            MOVE "Invalid selection." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+            MOVE 'N' TO PASSWORD-VALID-FLAG
+        END-IF
+
+        IF PASSWORD-VALID-FLAG = 'Y'
+            PERFORM 941-MANAGE-JOB-POSTING
+        END-IF
+    END-PERFORM.
+
+*> =====================
+*> Manage a single posting: close / reopen / delete
+*> =====================
+941-MANAGE-JOB-POSTING.
+    MOVE SPACES TO MESSAGE-BUFFER
+    STRING "--- Manage: " DELIMITED BY SIZE
+           FUNCTION TRIM(J-TITLE(MY-POSTING-SELECTED)) DELIMITED BY SIZE
+           " [" DELIMITED BY SIZE
+           FUNCTION TRIM(J-STATUS(MY-POSTING-SELECTED)) DELIMITED BY SIZE
+           "] ---" DELIMITED BY SIZE
+      INTO MESSAGE-BUFFER
+    END-STRING
+    PERFORM 700-DISPLAY-MESSAGE
+
+    IF J-STATUS-OPEN(MY-POSTING-SELECTED)
+        MOVE "1. Close this posting" TO MESSAGE-BUFFER
+    ELSE
+        MOVE "1. Reopen this posting" TO MESSAGE-BUFFER
+    END-IF
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "2. View Applicants" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "3. Delete this posting" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "4. Back" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "Enter your choice:" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    PERFORM 600-GET-USER-INPUT
+    IF NO-MORE-DATA EXIT PARAGRAPH END-IF
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-BUFFER)) TO NORMALIZED-INPUT
+
+    EVALUATE TRUE
+        WHEN NORMALIZED-INPUT = "1" OR NORMALIZED-INPUT = "CLOSE" OR NORMALIZED-INPUT = "REOPEN"
+            IF J-STATUS-OPEN(MY-POSTING-SELECTED)
+                SET J-STATUS-FILLED(MY-POSTING-SELECTED) TO TRUE
+                MOVE "Posting closed." TO MESSAGE-BUFFER
+            ELSE
+                SET J-STATUS-OPEN(MY-POSTING-SELECTED) TO TRUE
+                MOVE "Posting reopened." TO MESSAGE-BUFFER
+            END-IF
+            PERFORM 700-DISPLAY-MESSAGE
+            PERFORM 933-SAVE-JOBS
+        WHEN NORMALIZED-INPUT = "2" OR NORMALIZED-INPUT = "VIEW APPLICANTS"
+            MOVE MY-POSTING-SELECTED TO SELECTED-JOB-ID
+            PERFORM 942-VIEW-APPLICANTS
+        WHEN NORMALIZED-INPUT = "3" OR NORMALIZED-INPUT = "DELETE"
+            *> Job IDs double as the in-memory and on-disk subscript that
+            *> applications reference (APP-JOBID), so a posting is retired
+            *> in place rather than removed/shifted - this keeps every
+            *> existing application's job reference valid.
+            SET J-STATUS-EXPIRED(MY-POSTING-SELECTED) TO TRUE
+            MOVE "Posting deleted." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+            PERFORM 933-SAVE-JOBS
+        WHEN NORMALIZED-INPUT = "4" OR NORMALIZED-INPUT = "BACK"
+            CONTINUE
+        WHEN OTHER
+            MOVE "Invalid option." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+    END-EVALUATE.
+
+*> =====================
+*> View and update status of applicants for one job posting
+*> (poster-only; MY-POSTING-SELECTED already verified = CURRENT-USER)
+*> =====================
+942-VIEW-APPLICANTS.
+    MOVE 0 TO SUBI
+    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > APPLICATION-COUNT
+        IF APP-JOBID(LOOP-INDEX) = SELECTED-JOB-ID
+            ADD 1 TO SUBI
+        END-IF
+    END-PERFORM
+
+    IF SUBI = 0
+        MOVE "--- Applicants ---" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "(No one has applied to this posting yet.)" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "-----------------------------" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL NO-MORE-DATA
+        MOVE "--- Applicants ---" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+
+        PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > APPLICATION-COUNT
+            IF APP-JOBID(LOOP-INDEX) = SELECTED-JOB-ID
+                MOVE SPACES TO MESSAGE-BUFFER
+                STRING LOOP-INDEX DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                       FUNCTION TRIM(APP-USER(LOOP-INDEX)) DELIMITED BY SIZE
+                       " [" DELIMITED BY SIZE
+                       FUNCTION TRIM(APP-STATUS(LOOP-INDEX)) DELIMITED BY SIZE
+                       "]" DELIMITED BY SIZE
+                  INTO MESSAGE-BUFFER
+                END-STRING
+                PERFORM 700-DISPLAY-MESSAGE
+            END-IF
+        END-PERFORM
+
+        MOVE "-----------------------------" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+        MOVE "Enter applicant number to update status, or 0 to go back:" TO MESSAGE-BUFFER
+        PERFORM 700-DISPLAY-MESSAGE
+
+        PERFORM 600-GET-USER-INPUT
+        IF NO-MORE-DATA EXIT PARAGRAPH END-IF
+
+        MOVE FUNCTION TRIM(INPUT-BUFFER) TO MENU-CHOICE
+        IF FUNCTION TRIM(MENU-CHOICE) = "0"
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE 'Y' TO PASSWORD-VALID-FLAG
+        IF FUNCTION TRIM(MENU-CHOICE) IS NUMERIC
+            MOVE FUNCTION NUMVAL(FUNCTION TRIM(MENU-CHOICE)) TO SELECTED-APPLICATION-IDX
+            IF SELECTED-APPLICATION-IDX < 1 OR SELECTED-APPLICATION-IDX > APPLICATION-COUNT
+                MOVE "Invalid applicant number." TO MESSAGE-BUFFER
+                PERFORM 700-DISPLAY-MESSAGE
+                MOVE 'N' TO PASSWORD-VALID-FLAG
+            ELSE
+                IF APP-JOBID(SELECTED-APPLICATION-IDX) NOT = SELECTED-JOB-ID
+                    MOVE "Invalid applicant number." TO MESSAGE-BUFFER
+                    PERFORM 700-DISPLAY-MESSAGE
+                    MOVE 'N' TO PASSWORD-VALID-FLAG
+                END-IF
+            END-IF
+        ELSE
+            MOVE "Invalid selection." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+            MOVE 'N' TO PASSWORD-VALID-FLAG
+        END-IF
+
+        IF PASSWORD-VALID-FLAG = 'Y'
+            PERFORM 943-UPDATE-APPLICANT-STATUS
+        END-IF
+    END-PERFORM.
+
+*> =====================
+*> Change APP-STATUS for one applicant
+*> =====================
+943-UPDATE-APPLICANT-STATUS.
+    MOVE "1. Reviewed" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "2. Interviewing" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "3. Rejected" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "4. Hired" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "5. Back" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    MOVE "Enter your choice:" TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+
+    PERFORM 600-GET-USER-INPUT
+    IF NO-MORE-DATA EXIT PARAGRAPH END-IF
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-BUFFER)) TO NORMALIZED-INPUT
+
+    EVALUATE TRUE
+        WHEN NORMALIZED-INPUT = "1" OR NORMALIZED-INPUT = "REVIEWED"
+            SET APP-STATUS-REVIEWED(SELECTED-APPLICATION-IDX) TO TRUE
+        WHEN NORMALIZED-INPUT = "2" OR NORMALIZED-INPUT = "INTERVIEWING"
+            SET APP-STATUS-INTERVIEWING(SELECTED-APPLICATION-IDX) TO TRUE
+        WHEN NORMALIZED-INPUT = "3" OR NORMALIZED-INPUT = "REJECTED"
+            SET APP-STATUS-REJECTED(SELECTED-APPLICATION-IDX) TO TRUE
+        WHEN NORMALIZED-INPUT = "4" OR NORMALIZED-INPUT = "HIRED"
+            SET APP-STATUS-HIRED(SELECTED-APPLICATION-IDX) TO TRUE
+        WHEN NORMALIZED-INPUT = "5" OR NORMALIZED-INPUT = "BACK"
+            EXIT PARAGRAPH
+        WHEN OTHER
+            MOVE "Invalid option." TO MESSAGE-BUFFER
+            PERFORM 700-DISPLAY-MESSAGE
+            EXIT PARAGRAPH
+    END-EVALUATE
+
+    MOVE "Applicant status updated." TO MESSAGE-BUFFER
+    PERFORM 700-DISPLAY-MESSAGE
+    PERFORM 945-SAVE-APPLICATIONS.
+
 933-SAVE-JOBS.
     OPEN OUTPUT USER-JOBS
     PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > JOB-COUNT
@@ -2123,6 +3083,10 @@ END-IF.
                FUNCTION TRIM(J-SALARY(LOOP-INDEX)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(J-POSTER(LOOP-INDEX)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(J-STATUS(LOOP-INDEX)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(J-POST-DATE(LOOP-INDEX)) DELIMITED BY SIZE
           INTO JOB-REC
         END-STRING
         WRITE JOB-REC
@@ -2149,7 +3113,12 @@ END-IF.
                      J-LOCATION(JOB-COUNT)
                      J-SALARY(JOB-COUNT)
                      J-POSTER(JOB-COUNT)
+                     J-STATUS(JOB-COUNT)
+                     J-POST-DATE(JOB-COUNT)
             END-UNSTRING
+            IF FUNCTION TRIM(J-STATUS(JOB-COUNT)) = SPACES
+                SET J-STATUS-OPEN(JOB-COUNT) TO TRUE
+            END-IF
         END-IF
     END-PERFORM
     CLOSE USER-JOBS.
@@ -2184,7 +3153,11 @@ END-IF.
                     INTO APP-ID(APPLICATION-COUNT)
                          APP-USER(APPLICATION-COUNT)
                          APP-JOBID(APPLICATION-COUNT)
+                         APP-STATUS(APPLICATION-COUNT)
                 END-UNSTRING
+                IF FUNCTION TRIM(APP-STATUS(APPLICATION-COUNT)) = SPACES
+                    SET APP-STATUS-SUBMITTED(APPLICATION-COUNT) TO TRUE
+                END-IF
             END-IF
         END-IF
     END-PERFORM
@@ -2206,6 +3179,8 @@ END-IF.
                FUNCTION TRIM(APP-USER(LOOP-INDEX)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                APP-JOBID(LOOP-INDEX) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(APP-STATUS(LOOP-INDEX)) DELIMITED BY SIZE
           INTO APPLICATION-REC
         END-STRING
         WRITE APPLICATION-REC
@@ -2284,7 +3259,8 @@ END-IF.
         MOVE FUNCTION TRIM(CURRENT-USER) TO MSG-SENDER(MESSAGE-COUNT)
         MOVE FUNCTION TRIM(RECIPIENT-USERNAME) TO MSG-RECIPIENT(MESSAGE-COUNT)
         MOVE FUNCTION TRIM(MESSAGE-CONTENT-INPUT) TO MSG-CONTENT(MESSAGE-COUNT)
-        MOVE SPACES TO MSG-TIMESTAMP(MESSAGE-COUNT)
+        MOVE FUNCTION CURRENT-DATE(1:20) TO MSG-TIMESTAMP(MESSAGE-COUNT)
+        SET MSG-IS-UNREAD(MESSAGE-COUNT) TO TRUE
 
         *> Save to file
         PERFORM 595-SAVE-MESSAGES
@@ -2344,10 +3320,19 @@ END-IF.
                     PERFORM 700-DISPLAY-MESSAGE
                 END-IF
 
+                IF MSG-IS-UNREAD(LOOP-INDEX)
+                    MOVE "Status: Unread" TO MESSAGE-BUFFER
+                ELSE
+                    MOVE "Status: Read" TO MESSAGE-BUFFER
+                END-IF
+                PERFORM 700-DISPLAY-MESSAGE
+                SET MSG-IS-READ(LOOP-INDEX) TO TRUE
+
                 MOVE "---------------------" TO MESSAGE-BUFFER
                 PERFORM 700-DISPLAY-MESSAGE
             END-IF
         END-PERFORM
+        PERFORM 595-SAVE-MESSAGES
     ELSE
         MOVE "You have no messages at this time." TO MESSAGE-BUFFER
         PERFORM 700-DISPLAY-MESSAGE
@@ -2375,22 +3360,18 @@ END-IF.
         EXIT PARAGRAPH
     END-IF
 
-    *> Check if they are connected
+    *> Check if they are connected - a direct keyed read against the
+    *> indexed permanent-connections file (acceptance always stores
+    *> both directions, so one direction is enough to check).
     MOVE 'N' TO IS-CONNECTED-FLAG
-    PERFORM VARYING LOOP-INDEX FROM 1 BY 1 UNTIL LOOP-INDEX > PERMANENT-COUNT
-        IF (FUNCTION UPPER-CASE(FUNCTION TRIM(PERM-USER1(LOOP-INDEX))) =
-            FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER)) AND
-            FUNCTION UPPER-CASE(FUNCTION TRIM(PERM-USER2(LOOP-INDEX))) =
-            FUNCTION UPPER-CASE(FUNCTION TRIM(RECIPIENT-USERNAME)))
-        OR
-           (FUNCTION UPPER-CASE(FUNCTION TRIM(PERM-USER1(LOOP-INDEX))) =
-            FUNCTION UPPER-CASE(FUNCTION TRIM(RECIPIENT-USERNAME)) AND
-            FUNCTION UPPER-CASE(FUNCTION TRIM(PERM-USER2(LOOP-INDEX))) =
-            FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER)))
+    MOVE FUNCTION TRIM(CURRENT-USER) TO PERM-REC-USER1
+    MOVE FUNCTION TRIM(RECIPIENT-USERNAME) TO PERM-REC-USER2
+    READ PERMANENT-CONNECTIONS KEY IS PERM-REC-KEY
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
             MOVE 'Y' TO IS-CONNECTED-FLAG
-            EXIT PERFORM
-        END-IF
-    END-PERFORM
+    END-READ
 
     IF IS-CONNECTED-FLAG = 'N'
         MOVE "You can only message users you are connected with." TO MESSAGE-BUFFER
@@ -2427,7 +3408,11 @@ END-IF.
                          MSG-RECIPIENT(MESSAGE-COUNT)
                          MSG-CONTENT(MESSAGE-COUNT)
                          MSG-TIMESTAMP(MESSAGE-COUNT)
+                         MSG-READ-FLAG(MESSAGE-COUNT)
                 END-UNSTRING
+                IF MSG-READ-FLAG(MESSAGE-COUNT) NOT = 'Y'
+                    SET MSG-IS-UNREAD(MESSAGE-COUNT) TO TRUE
+                END-IF
             END-IF
         END-IF
     END-PERFORM
@@ -2454,6 +3439,8 @@ END-IF.
                FUNCTION TRIM(MSG-CONTENT(LOOP-INDEX)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(MSG-TIMESTAMP(LOOP-INDEX)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               MSG-READ-FLAG(LOOP-INDEX) DELIMITED BY SIZE
           INTO MESSAGE-REC
         END-STRING
         WRITE MESSAGE-REC
